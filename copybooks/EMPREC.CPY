@@ -0,0 +1,23 @@
+      ******************************************************************
+      *Author: David Nguyen
+      *Date: August 9, 2026
+      *Purpose: EMPREC - shared COB1-EMPLOYEE record layout, copied
+      *         into any program that reads or writes the 97-byte
+      *         employee record (roster, master load, payroll
+      *         extract) so the layout only has to change in one
+      *         place.
+      ******************************************************************
+      *Modifications:
+      *  2026-08-09  DN  Broken out of project1's WORKING-STORAGE so
+      *                  project2 and the payroll extract program can
+      *                  share the same field definitions.
+      ******************************************************************
+       01  INPUT-DATA.
+           03 I-EMPID PIC X(7).
+           03 I-LNAME PIC X(15).
+           03 I-FNAME PIC X(15).
+           03 I-EMPTYPE PIC X(2).
+           03 I-TITLE PIC X(17).
+           03 I-SSN PIC X(9).
+           03 I-EMPTYSPACES PIC X(24).
+           03 I-DATE PIC X(8).
