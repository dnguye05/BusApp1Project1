@@ -2,6 +2,68 @@
       *Author: David Nguyen
       *Date: October 5, 2021
       *Purpose: project1
+      ******************************************************************
+      *Modifications:
+      *  2026-08-09  DN  Added per-EMPTYPE subtotals and a grand total
+      *                  to the roster (control break on I-EMPTYPE).
+      *  2026-08-09  DN  Added edit checks on I-SSN/I-LNAME/I-FNAME/
+      *                  I-EMPTYPE; records failing an edit are routed
+      *                  to a reject listing instead of the roster.
+      *  2026-08-09  DN  Added an optional COB1-CONTROL selection
+      *                  record so a run can be limited to one
+      *                  EMPTYPE and/or an I-DATE hire range.
+      *  2026-08-09  DN  Roster now writes to a paginated print file
+      *                  (COB1-ROSTER) with a page header, page number
+      *                  and run date instead of going to SYSOUT.
+      *  2026-08-09  DN  Added checkpoint/restart support: the last
+      *                  I-EMPID processed is saved to COB1-CHKPT
+      *                  periodically so a rerun can skip forward
+      *                  past already-processed records.
+      *  2026-08-09  DN  Added a YEARS column computing tenure from
+      *                  I-DATE (hire date) against today's run date.
+      *  2026-08-09  DN  Added a duplicate SSN/EMPID check (in-memory
+      *                  table) that lists repeats on COB1-DUPS.
+      *  2026-08-09  DN  Roster is now sorted by EMPTYPE then LNAME/
+      *                  FNAME before printing (SORT with an input
+      *                  procedure for edits/filtering and an output
+      *                  procedure for the control-break print).
+      *  2026-08-09  DN  Employee record layout moved to the shared
+      *                  EMPREC copybook so project2 and the new
+      *                  payroll extract program can reuse it.
+      *  2026-08-09  DN  Review fixes: hire-date range filter now
+      *                  compares CCYYMMDD instead of the stored
+      *                  MMDDYYYY digits; a checkpoint restart EMPID
+      *                  that is never found now falls back to
+      *                  processing the whole file instead of
+      *                  producing an empty roster; the grand total
+      *                  now respects the page break; a selection run
+      *                  that yields zero records no longer prints a
+      *                  blank subtotal/grand-total line; and a
+      *                  warning is issued once the duplicate-check
+      *                  table fills.
+      *  2026-08-09  DN  Review fixes: a checkpoint restart no longer
+      *                  skips validation/selection/duplicate-check/
+      *                  release for the records ahead of the
+      *                  checkpoint. Since the roster is built in one
+      *                  pass by the SORT's output procedure, skipping
+      *                  those records meant they never reached the
+      *                  sort at all, so COB1-ROSTER, COB1-REJECTS and
+      *                  COB1-DUPS only ever reflected the tail of the
+      *                  file after a restart. The checkpoint is now a
+      *                  diagnostic resume marker only (it is reported
+      *                  on a restart) rather than a work-skip point,
+      *                  so a restarted run always regenerates a
+      *                  complete, correct set of output files.
+      *  2026-08-09  DN  Review fixes: a page eject (AFTER ADVANCING
+      *                  PAGE) is now preceded by a real line-advance
+      *                  write, so the last line of the prior page and
+      *                  the new page header no longer share one
+      *                  physical LINE SEQUENTIAL record; a record
+      *                  flagged as a duplicate SSN/EMPID is no longer
+      *                  released to the roster, so it is listed on
+      *                  COB1-DUPS but no longer inflates the type/
+      *                  grand-total headcounts; and CHKPT-RUN-COMPLETE
+      *                  is now checked and reported at startup.
       ******************************************************************
        IDENTIFICATION DIVISION.
            PROGRAM-ID. project1.
@@ -12,30 +74,66 @@
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'COB1-EMPLOYEE'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO 'COB1-REJECTS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'COB1-CONTROL'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO 'COB1-ROSTER'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'COB1-CHKPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUPLICATE-FILE ASSIGN TO 'COB1-DUPS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO 'COB1-SORTWK'.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
            BLOCK CONTAINS 0 RECORDS
                LABEL RECORDS ARE STANDARD.
        01  INPUT-REC PIC X(97).
+       FD  REJECT-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  REJECT-REC PIC X(97).
+       FD  CONTROL-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  CONTROL-REC PIC X(18).
+       FD  REPORT-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  REPORT-REC PIC X(132).
+       FD  CHECKPOINT-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-REC PIC X(8).
+       FD  DUPLICATE-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  DUPLICATE-REC PIC X(97).
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           03 S-EMPID PIC X(7).
+           03 S-LNAME PIC X(15).
+           03 S-FNAME PIC X(15).
+           03 S-EMPTYPE PIC X(2).
+           03 S-TITLE PIC X(17).
+           03 S-SSN PIC X(9).
+           03 S-EMPTYSPACES PIC X(24).
+           03 S-DATE PIC X(8).
        WORKING-STORAGE SECTION.
-       01  INPUT-DATA.
-           03 I-EMPID PIC X(7).
-           03 I-LNAME PIC X(15).
-           03 I-FNAME PIC X(15).
-           03 I-EMPTYPE PIC X(2).
-           03 I-TITLE PIC X(17).
-           03 I-SSN PIC X(9).
-           03 I-EMPTYSPACES PIC X(24).
-           03 I-DATE PIC X(8).
+       COPY EMPREC.
        01  PRNT-DATA1.
            03 L-SSN PIC XXXBXXBXXXX.
+           03 FILLER PIC X(4) VALUE SPACES.
            03 L-EMPID PIC X(10).
            03 L-LNAME PIC X(20).
            03 L-FNAME PIC X(20).
            03 L-TITLE PIC X(20).
            03 L-EMPTYPE PIC X(10).
            03 L-DATE PIC 99/99/9999.
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 L-TENURE PIC ZZ9.
        01  PRNT-HEADING1.
            03 FILLER PIC X(15) VALUES 'SSN'.
            03 FILLER PIC X(10) VALUES 'EMP ID'.
@@ -44,23 +142,260 @@
            03 FILLER PIC X(20) VALUES 'TITLE'.
            03 FILLER PIC X(10) VALUES 'TYPE'.
            03 FILLER PIC X(10) VALUES 'DATE'.
+           03 FILLER PIC X(5) VALUES 'YEARS'.
+       01  PAGE-HEADER1.
+           03 FILLER PIC X(10) VALUE 'RUN DATE:'.
+           03 PH-RUN-DATE PIC X(10).
+           03 FILLER PIC X(35) VALUE SPACES.
+           03 FILLER PIC X(20) VALUE 'EMPLOYEE ROSTER'.
+           03 FILLER PIC X(32) VALUE SPACES.
+           03 FILLER PIC X(5) VALUE 'PAGE '.
+           03 PH-PAGE-NO PIC ZZZ9.
        01  MISC.
            03 EOF-I PIC 9 VALUE 0.
+           03 EOF-O PIC 9 VALUE 0.
+       01  PAGE-CONTROL.
+           03 LINE-COUNT PIC 9(3) VALUE 0.
+           03 PAGE-COUNT PIC 9(4) VALUE 0.
+           03 LINES-PER-PAGE PIC 9(3) VALUE 55.
+       01  RUN-DATE-FIELDS.
+           03 RUN-DATE-YYYYMMDD PIC 9(8).
+           03 RUN-DATE-BREAKOUT REDEFINES RUN-DATE-YYYYMMDD.
+               05 RUN-YYYY PIC 9(4).
+               05 RUN-MM PIC 9(2).
+               05 RUN-DD PIC 9(2).
+           03 RUN-DATE-DISP.
+               05 RUN-DISP-MM PIC 99.
+               05 FILLER PIC X VALUE '/'.
+               05 RUN-DISP-DD PIC 99.
+               05 FILLER PIC X VALUE '/'.
+               05 RUN-DISP-YYYY PIC 9999.
+       01  HIRE-DATE-AREAS.
+           03 HIRE-DATE-WORK PIC X(8).
+           03 HIRE-DATE-BREAKOUT REDEFINES HIRE-DATE-WORK.
+               05 HIRE-MM PIC 99.
+               05 HIRE-DD PIC 99.
+               05 HIRE-YYYY PIC 9999.
+           03 TENURE-YEARS PIC 999.
+       01  CONTROL-DATA.
+           03 SEL-EMPTYPE PIC X(2) VALUE SPACES.
+           03 SEL-DATE-FROM PIC X(8) VALUE SPACES.
+           03 SEL-DATE-TO PIC X(8) VALUE SPACES.
+       01  DATE-COMPARE-AREAS.
+           03 I-DATE-CCYYMMDD.
+               05 I-CMP-YYYY PIC 9999.
+               05 I-CMP-MM PIC 99.
+               05 I-CMP-DD PIC 99.
+           03 SEL-FROM-CCYYMMDD.
+               05 SEL-FROM-YYYY PIC 9999.
+               05 SEL-FROM-MM PIC 99.
+               05 SEL-FROM-DD PIC 99.
+           03 SEL-TO-CCYYMMDD.
+               05 SEL-TO-YYYY PIC 9999.
+               05 SEL-TO-MM PIC 99.
+               05 SEL-TO-DD PIC 99.
+       01  SELECT-AREAS.
+           03 SELECT-SW PIC X(1) VALUE 'Y'.
+               88 RECORD-SELECTED VALUE 'Y'.
+               88 RECORD-NOT-SELECTED VALUE 'N'.
+       01  CHECKPOINT-DATA.
+           03 CHKPT-EMPID PIC X(7) VALUE SPACES.
+           03 CHKPT-STATUS PIC X(1) VALUE SPACES.
+               88 CHKPT-RESTART-NEEDED VALUE 'R'.
+               88 CHKPT-RUN-COMPLETE VALUE 'C'.
+       01  RESTART-AREAS.
+           03 RESTART-EMPID PIC X(7) VALUE SPACES.
+           03 CHKPT-INTERVAL PIC 9(3) VALUE 100.
+           03 CHKPT-REC-COUNT PIC 9(5) VALUE 0.
+       01  EDIT-AREAS.
+           03 EDIT-SW PIC X(1) VALUE 'Y'.
+               88 RECORD-VALID VALUE 'Y'.
+               88 RECORD-INVALID VALUE 'N'.
+           03 EDIT-REASON PIC X(30) VALUE SPACES.
+           03 REJECT-COUNT PIC 9(5) VALUE 0.
+       01  VALID-TYPE-AREA.
+           03 VALID-EMPTYPE PIC X(2).
+               88 VALID-EMPTYPE-CODE VALUE 'FT' 'PT' 'TM'.
+       01  PRNT-REJECT1.
+           03 RJ-EMPID PIC X(10).
+           03 RJ-LNAME PIC X(16).
+           03 RJ-FNAME PIC X(16).
+           03 RJ-EMPTYPE PIC X(5).
+           03 FILLER PIC X(8) VALUE 'REASON: '.
+           03 RJ-REASON PIC X(30).
+       01  HOLD-AREAS.
+           03 HOLD-EMPTYPE PIC X(2) VALUE SPACES.
+           03 FIRST-RECORD-SW PIC X(1) VALUE 'Y'.
+               88 FIRST-RECORD VALUE 'Y'.
+       01  TYPE-TOTALS.
+           03 TYPE-COUNT PIC 9(5) VALUE 0.
+           03 GRAND-COUNT PIC 9(5) VALUE 0.
+       01  PRNT-SUBTOTAL1.
+           03 FILLER PIC X(15) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE SPACES.
+           03 FILLER PIC X(20) VALUE 'SUBTOTAL FOR TYPE'.
+           03 ST-EMPTYPE PIC X(5).
+           03 FILLER PIC X(10) VALUE SPACES.
+           03 ST-COUNT PIC ZZ,ZZ9.
+       01  PRNT-GRANDTOTAL1.
+           03 FILLER PIC X(15) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE SPACES.
+           03 FILLER PIC X(20) VALUE 'GRAND TOTAL'.
+           03 FILLER PIC X(15) VALUE SPACES.
+           03 GT-COUNT PIC ZZ,ZZ9.
+       01  DUP-CHECK-AREAS.
+           03 DUP-TABLE-COUNT PIC 9(5) VALUE 0.
+           03 DUP-TABLE-MAX PIC 9(5) VALUE 2000.
+           03 DUP-IDX PIC 9(5) VALUE 0.
+           03 DUP-FOUND-SW PIC X(1) VALUE 'N'.
+               88 DUPLICATE-FOUND VALUE 'Y'.
+           03 DUP-MATCH-REASON PIC X(20) VALUE SPACES.
+           03 DUP-COUNT PIC 9(5) VALUE 0.
+           03 DUP-TABLE-FULL-SW PIC X(1) VALUE 'N'.
+               88 DUP-TABLE-FULL VALUE 'Y'.
+       01  DUP-TABLE.
+           03 DUP-ENTRY OCCURS 2000 TIMES.
+               05 DUP-EMPID PIC X(7).
+               05 DUP-SSN PIC X(9).
+       01  PRNT-DUPLICATE1.
+           03 DP-EMPID PIC X(10).
+           03 DP-LNAME PIC X(16).
+           03 DP-FNAME PIC X(16).
+           03 DP-SSN PIC X(11).
+           03 FILLER PIC X(8) VALUE 'REASON: '.
+           03 DP-REASON PIC X(20).
        PROCEDURE DIVISION.
        000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT DUPLICATE-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY S-EMPTYPE S-LNAME S-FNAME
+               INPUT PROCEDURE 2100-INPUT-PROCEDURE
+                   THRU 2100-INPUT-PROCEDURE-EXIT
+               OUTPUT PROCEDURE 1500-OUTPUT-PROCEDURE
+                   THRU 1500-OUTPUT-PROCEDURE-EXIT.
+           CLOSE REJECT-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE DUPLICATE-FILE.
+           STOP RUN.
+       1000-INITIALIZE.
+           OPEN INPUT CONTROL-FILE.
+           READ CONTROL-FILE INTO CONTROL-DATA
+               AT END CONTINUE.
+           CLOSE CONTROL-FILE.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE INTO CHECKPOINT-DATA
+               AT END CONTINUE.
+           CLOSE CHECKPOINT-FILE.
+           IF CHKPT-RESTART-NEEDED AND CHKPT-EMPID NOT = SPACES
+               MOVE CHKPT-EMPID TO RESTART-EMPID
+           END-IF.
+           IF CHKPT-RUN-COMPLETE
+               DISPLAY 'PRIOR RUN COMPLETED SUCCESSFULLY - NO '
+                   'RESTART IN PROGRESS'
+           END-IF.
+           IF SEL-DATE-FROM NOT = SPACES
+               MOVE SEL-DATE-FROM TO HIRE-DATE-WORK
+               MOVE HIRE-YYYY TO SEL-FROM-YYYY
+               MOVE HIRE-MM TO SEL-FROM-MM
+               MOVE HIRE-DD TO SEL-FROM-DD
+           END-IF.
+           IF SEL-DATE-TO NOT = SPACES
+               MOVE SEL-DATE-TO TO HIRE-DATE-WORK
+               MOVE HIRE-YYYY TO SEL-TO-YYYY
+               MOVE HIRE-MM TO SEL-TO-MM
+               MOVE HIRE-DD TO SEL-TO-DD
+           END-IF.
+           ACCEPT RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           MOVE RUN-MM TO RUN-DISP-MM.
+           MOVE RUN-DD TO RUN-DISP-DD.
+           MOVE RUN-YYYY TO RUN-DISP-YYYY.
+       1400-PRINT-HEADER.
+           IF PAGE-COUNT > 0
+               WRITE REPORT-REC FROM SPACES
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO PH-PAGE-NO.
+           MOVE RUN-DATE-DISP TO PH-RUN-DATE.
+           WRITE REPORT-REC FROM PAGE-HEADER1
+               AFTER ADVANCING PAGE.
+           WRITE REPORT-REC FROM SPACES
+               AFTER ADVANCING 1 LINE.
+           WRITE REPORT-REC FROM PRNT-HEADING1
+               AFTER ADVANCING 1 LINE.
+           MOVE 3 TO LINE-COUNT.
+       2100-INPUT-PROCEDURE.
+           IF CHKPT-RESTART-NEEDED AND RESTART-EMPID NOT = SPACES
+               DISPLAY 'RESTARTING RUN: PRIOR ATTEMPT REACHED EMPID '
+                   RESTART-EMPID '; REPROCESSING THE ENTIRE INPUT '
+                   'FILE SO THE ROSTER, REJECT AND DUPLICATE '
+                   'LISTINGS COME OUT COMPLETE'
+           END-IF.
            OPEN INPUT INPUT-FILE.
            PERFORM 2000-READ-INPUT.
+           PERFORM 2110-PROCESS-ONE-RECORD
+               UNTIL EOF-I = 1.
+           CLOSE INPUT-FILE.
+       2100-INPUT-PROCEDURE-EXIT.
+           EXIT.
+       2110-PROCESS-ONE-RECORD.
+           PERFORM 2150-VALIDATE-RECORD.
+           IF RECORD-VALID
+               PERFORM 2160-CHECK-SELECTION
+               IF RECORD-SELECTED
+                   PERFORM 2170-CHECK-DUPLICATE
+                   IF NOT DUPLICATE-FOUND
+                       PERFORM 2190-RELEASE-RECORD
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM 2180-WRITE-REJECT
+           END-IF.
+           PERFORM 8000-WRITE-CHECKPOINT.
+           PERFORM 2000-READ-INPUT.
+       2190-RELEASE-RECORD.
+           MOVE I-EMPID TO S-EMPID.
+           MOVE I-LNAME TO S-LNAME.
+           MOVE I-FNAME TO S-FNAME.
+           MOVE I-EMPTYPE TO S-EMPTYPE.
+           MOVE I-TITLE TO S-TITLE.
+           MOVE I-SSN TO S-SSN.
+           MOVE I-EMPTYSPACES TO S-EMPTYSPACES.
+           MOVE I-DATE TO S-DATE.
+           RELEASE SORT-REC.
+       1500-OUTPUT-PROCEDURE.
            PERFORM 1400-PRINT-HEADER.
+           PERFORM 2200-RETURN-RECORD.
            PERFORM 1500-LOOP
-               UNTIL EOF-I = 1;
-           CLOSE INPUT-FILE.
-           STOP RUN.
-       1400-PRINT-HEADER.
-           DISPLAY PRNT-HEADING1.
+               UNTIL EOF-O = 1.
+           PERFORM 1700-PRINT-TOTALS.
+       1500-OUTPUT-PROCEDURE-EXIT.
+           EXIT.
        1500-LOOP.
+           PERFORM 1550-CONTROL-BREAK.
            PERFORM 1600-PRINT-RECORDS.
-           PERFORM 2000-READ-INPUT.
+           PERFORM 2200-RETURN-RECORD.
+       2200-RETURN-RECORD.
+           RETURN SORT-WORK-FILE INTO INPUT-DATA
+               AT END MOVE 1 TO EOF-O.
+       1550-CONTROL-BREAK.
+           IF FIRST-RECORD
+               MOVE I-EMPTYPE TO HOLD-EMPTYPE
+               MOVE 'N' TO FIRST-RECORD-SW
+           ELSE
+               IF I-EMPTYPE NOT = HOLD-EMPTYPE
+                   PERFORM 1750-PRINT-SUBTOTAL
+                   MOVE I-EMPTYPE TO HOLD-EMPTYPE
+                   MOVE 0 TO TYPE-COUNT
+               END-IF
+           END-IF.
        1600-PRINT-RECORDS.
+           IF LINE-COUNT >= LINES-PER-PAGE
+               PERFORM 1400-PRINT-HEADER
+           END-IF.
            MOVE I-EMPID TO L-EMPID.
            MOVE I-LNAME TO L-LNAME.
            MOVE I-FNAME TO L-FNAME.
@@ -69,9 +404,156 @@
            MOVE I-SSN TO L-SSN.
                INSPECT L-SSN REPLACING ALL ' ' BY '-'.
            MOVE I-DATE TO L-DATE.
-           DISPLAY L-SSN "    " L-EMPID L-LNAME L-FNAME L-TITLE 
-               L-EMPTYPE L-DATE.
+           PERFORM 1650-COMPUTE-TENURE.
+           WRITE REPORT-REC FROM PRNT-DATA1
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINE-COUNT.
+           ADD 1 TO TYPE-COUNT.
+           ADD 1 TO GRAND-COUNT.
+       1650-COMPUTE-TENURE.
+           MOVE I-DATE TO HIRE-DATE-WORK.
+           COMPUTE TENURE-YEARS = RUN-YYYY - HIRE-YYYY.
+           IF RUN-MM < HIRE-MM
+               SUBTRACT 1 FROM TENURE-YEARS
+           ELSE
+               IF RUN-MM = HIRE-MM AND RUN-DD < HIRE-DD
+                   SUBTRACT 1 FROM TENURE-YEARS
+               END-IF
+           END-IF.
+           MOVE TENURE-YEARS TO L-TENURE.
+       1700-PRINT-TOTALS.
+           IF GRAND-COUNT > 0
+               PERFORM 1750-PRINT-SUBTOTAL
+               IF LINE-COUNT >= LINES-PER-PAGE
+                   PERFORM 1400-PRINT-HEADER
+               END-IF
+               MOVE GRAND-COUNT TO GT-COUNT
+               WRITE REPORT-REC FROM PRNT-GRANDTOTAL1
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO LINE-COUNT
+           END-IF.
+           DISPLAY 'RECORDS REJECTED: ' REJECT-COUNT.
+           DISPLAY 'DUPLICATE SSN/EMPID RECORDS FOUND: ' DUP-COUNT.
+           MOVE SPACES TO CHKPT-EMPID.
+           MOVE 'C' TO CHKPT-STATUS.
+           PERFORM 8100-REWRITE-CHECKPOINT-FILE.
+       1750-PRINT-SUBTOTAL.
+           IF LINE-COUNT >= LINES-PER-PAGE
+               PERFORM 1400-PRINT-HEADER
+           END-IF.
+           MOVE HOLD-EMPTYPE TO ST-EMPTYPE.
+           MOVE TYPE-COUNT TO ST-COUNT.
+           WRITE REPORT-REC FROM PRNT-SUBTOTAL1
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINE-COUNT.
        2000-READ-INPUT.
            READ INPUT-FILE INTO INPUT-DATA
                AT END MOVE 1 TO EOF-I.
+       2150-VALIDATE-RECORD.
+           MOVE 'Y' TO EDIT-SW.
+           MOVE SPACES TO EDIT-REASON.
+           MOVE I-EMPTYPE TO VALID-EMPTYPE.
+           IF I-SSN = SPACES
+               MOVE 'N' TO EDIT-SW
+               MOVE 'MISSING SSN' TO EDIT-REASON
+           ELSE
+               IF I-LNAME = SPACES
+                   MOVE 'N' TO EDIT-SW
+                   MOVE 'MISSING LAST NAME' TO EDIT-REASON
+               ELSE
+                   IF I-FNAME = SPACES
+                       MOVE 'N' TO EDIT-SW
+                       MOVE 'MISSING FIRST NAME' TO EDIT-REASON
+                   ELSE
+                       IF NOT VALID-EMPTYPE-CODE
+                           MOVE 'N' TO EDIT-SW
+                           MOVE 'INVALID EMPTYPE CODE' TO EDIT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       2160-CHECK-SELECTION.
+           MOVE 'Y' TO SELECT-SW.
+           IF SEL-EMPTYPE NOT = SPACES
+               IF I-EMPTYPE NOT = SEL-EMPTYPE
+                   MOVE 'N' TO SELECT-SW
+               END-IF
+           END-IF.
+           IF RECORD-SELECTED AND
+               (SEL-DATE-FROM NOT = SPACES OR SEL-DATE-TO NOT = SPACES)
+               MOVE I-DATE TO HIRE-DATE-WORK
+               MOVE HIRE-YYYY TO I-CMP-YYYY
+               MOVE HIRE-MM TO I-CMP-MM
+               MOVE HIRE-DD TO I-CMP-DD
+           END-IF.
+           IF RECORD-SELECTED AND SEL-DATE-FROM NOT = SPACES
+               AND I-DATE-CCYYMMDD < SEL-FROM-CCYYMMDD
+               MOVE 'N' TO SELECT-SW
+           END-IF.
+           IF RECORD-SELECTED AND SEL-DATE-TO NOT = SPACES
+               AND I-DATE-CCYYMMDD > SEL-TO-CCYYMMDD
+               MOVE 'N' TO SELECT-SW
+           END-IF.
+       2170-CHECK-DUPLICATE.
+           MOVE 'N' TO DUP-FOUND-SW.
+           MOVE SPACES TO DUP-MATCH-REASON.
+           IF DUP-TABLE-COUNT > 0
+               PERFORM 2172-SEARCH-DUP-ENTRY
+                   VARYING DUP-IDX FROM 1 BY 1
+                   UNTIL DUP-IDX > DUP-TABLE-COUNT
+                       OR DUPLICATE-FOUND
+           END-IF.
+           IF DUPLICATE-FOUND
+               PERFORM 2174-WRITE-DUPLICATE
+           END-IF.
+           IF DUP-TABLE-COUNT < DUP-TABLE-MAX
+               ADD 1 TO DUP-TABLE-COUNT
+               MOVE I-EMPID TO DUP-EMPID (DUP-TABLE-COUNT)
+               MOVE I-SSN TO DUP-SSN (DUP-TABLE-COUNT)
+           ELSE
+               IF NOT DUP-TABLE-FULL
+                   DISPLAY 'WARNING: DUPLICATE CHECK TABLE FULL AT '
+                       DUP-TABLE-MAX ' ENTRIES - DUPLICATE '
+                       'COVERAGE IS PARTIAL FOR REMAINING RECORDS'
+                   MOVE 'Y' TO DUP-TABLE-FULL-SW
+               END-IF
+           END-IF.
+       2172-SEARCH-DUP-ENTRY.
+           IF DUP-EMPID (DUP-IDX) = I-EMPID
+               MOVE 'Y' TO DUP-FOUND-SW
+               MOVE 'DUPLICATE EMPID' TO DUP-MATCH-REASON
+           ELSE
+               IF DUP-SSN (DUP-IDX) = I-SSN
+                   MOVE 'Y' TO DUP-FOUND-SW
+                   MOVE 'DUPLICATE SSN' TO DUP-MATCH-REASON
+               END-IF
+           END-IF.
+       2174-WRITE-DUPLICATE.
+           ADD 1 TO DUP-COUNT.
+           MOVE I-EMPID TO DP-EMPID.
+           MOVE I-LNAME TO DP-LNAME.
+           MOVE I-FNAME TO DP-FNAME.
+           MOVE I-SSN TO DP-SSN.
+           MOVE DUP-MATCH-REASON TO DP-REASON.
+           WRITE DUPLICATE-REC FROM PRNT-DUPLICATE1.
+       2180-WRITE-REJECT.
+           ADD 1 TO REJECT-COUNT.
+           MOVE I-EMPID TO RJ-EMPID.
+           MOVE I-LNAME TO RJ-LNAME.
+           MOVE I-FNAME TO RJ-FNAME.
+           MOVE I-EMPTYPE TO RJ-EMPTYPE.
+           MOVE EDIT-REASON TO RJ-REASON.
+           WRITE REJECT-REC FROM PRNT-REJECT1.
+       8000-WRITE-CHECKPOINT.
+           ADD 1 TO CHKPT-REC-COUNT.
+           IF CHKPT-REC-COUNT >= CHKPT-INTERVAL
+               MOVE I-EMPID TO CHKPT-EMPID
+               MOVE 'R' TO CHKPT-STATUS
+               PERFORM 8100-REWRITE-CHECKPOINT-FILE
+               MOVE 0 TO CHKPT-REC-COUNT
+           END-IF.
+       8100-REWRITE-CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC FROM CHECKPOINT-DATA.
+           CLOSE CHECKPOINT-FILE.
        END PROGRAM project1.
