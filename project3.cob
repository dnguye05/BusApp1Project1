@@ -0,0 +1,69 @@
+      ******************************************************************
+      *Author: David Nguyen
+      *Date: August 9, 2026
+      *Purpose: project3 - reads COB1-EMPLOYEE and writes a fixed-
+      *         format payroll/GL extract feed (COB1-PAYEXT) so
+      *         finance can load employee data instead of re-keying
+      *         it off the printed roster.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. project3.
+           AUTHOR. David Nguyen.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO 'COB1-EMPLOYEE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE ASSIGN TO 'COB1-PAYEXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  INPUT-REC PIC X(97).
+       FD  EXTRACT-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  EXTRACT-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY EMPREC.
+       01  PRNT-EXTRACT1.
+           03 X-EMPID PIC X(7).
+           03 X-SSN PIC X(9).
+           03 X-LNAME PIC X(15).
+           03 X-FNAME PIC X(15).
+           03 X-EMPTYPE PIC X(2).
+           03 X-HIRE-DATE PIC X(8).
+           03 FILLER PIC X(24) VALUE SPACES.
+       01  MISC.
+           03 EOF-I PIC 9 VALUE 0.
+           03 EXTRACT-COUNT PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           OPEN INPUT INPUT-FILE.
+           OPEN OUTPUT EXTRACT-FILE.
+           PERFORM 2000-READ-INPUT.
+           PERFORM 1500-LOOP
+               UNTIL EOF-I = 1.
+           CLOSE INPUT-FILE.
+           CLOSE EXTRACT-FILE.
+           DISPLAY 'PAYROLL EXTRACT RECORDS WRITTEN: ' EXTRACT-COUNT.
+           STOP RUN.
+       1500-LOOP.
+           PERFORM 1600-WRITE-EXTRACT.
+           PERFORM 2000-READ-INPUT.
+       1600-WRITE-EXTRACT.
+           MOVE I-EMPID TO X-EMPID.
+           MOVE I-SSN TO X-SSN.
+           MOVE I-LNAME TO X-LNAME.
+           MOVE I-FNAME TO X-FNAME.
+           MOVE I-EMPTYPE TO X-EMPTYPE.
+           MOVE I-DATE TO X-HIRE-DATE.
+           WRITE EXTRACT-REC FROM PRNT-EXTRACT1.
+           ADD 1 TO EXTRACT-COUNT.
+       2000-READ-INPUT.
+           READ INPUT-FILE INTO INPUT-DATA
+               AT END MOVE 1 TO EOF-I.
+       END PROGRAM project3.
