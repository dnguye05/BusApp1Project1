@@ -0,0 +1,84 @@
+      ******************************************************************
+      *Author: David Nguyen
+      *Date: August 9, 2026
+      *Purpose: project2 - loads COB1-EMPLOYEE into an indexed
+      *         employee master (COB1-EMPMSTR) keyed on I-EMPID so a
+      *         single employee can be looked up without scanning the
+      *         full roster.
+      ******************************************************************
+      *Modifications:
+      *  2026-08-09  DN  Employee record layout moved to the shared
+      *                  EMPREC copybook.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. project2.
+           AUTHOR. David Nguyen.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO 'COB1-EMPLOYEE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPMSTR-FILE ASSIGN TO 'COB1-EMPMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS M-EMPID.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  INPUT-REC PIC X(97).
+       FD  EMPMSTR-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  EMPMSTR-REC.
+           03 M-EMPID PIC X(7).
+           03 M-LNAME PIC X(15).
+           03 M-FNAME PIC X(15).
+           03 M-EMPTYPE PIC X(2).
+           03 M-TITLE PIC X(17).
+           03 M-SSN PIC X(9).
+           03 M-EMPTYSPACES PIC X(24).
+           03 M-DATE PIC X(8).
+       WORKING-STORAGE SECTION.
+       COPY EMPREC.
+       01  MISC.
+           03 EOF-I PIC 9 VALUE 0.
+           03 LOAD-COUNT PIC 9(5) VALUE 0.
+           03 DUP-KEY-COUNT PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           OPEN INPUT INPUT-FILE.
+           OPEN OUTPUT EMPMSTR-FILE.
+           PERFORM 2000-READ-INPUT.
+           PERFORM 1500-LOOP
+               UNTIL EOF-I = 1.
+           CLOSE INPUT-FILE.
+           CLOSE EMPMSTR-FILE.
+           DISPLAY 'EMPLOYEE MASTER RECORDS LOADED: ' LOAD-COUNT.
+           DISPLAY 'DUPLICATE EMPID RECORDS SKIPPED: ' DUP-KEY-COUNT.
+           STOP RUN.
+       1500-LOOP.
+           PERFORM 1600-WRITE-MASTER.
+           PERFORM 2000-READ-INPUT.
+       1600-WRITE-MASTER.
+           MOVE I-EMPID TO M-EMPID.
+           MOVE I-LNAME TO M-LNAME.
+           MOVE I-FNAME TO M-FNAME.
+           MOVE I-EMPTYPE TO M-EMPTYPE.
+           MOVE I-TITLE TO M-TITLE.
+           MOVE I-SSN TO M-SSN.
+           MOVE I-EMPTYSPACES TO M-EMPTYSPACES.
+           MOVE I-DATE TO M-DATE.
+           WRITE EMPMSTR-REC
+               INVALID KEY
+                   ADD 1 TO DUP-KEY-COUNT
+                   DISPLAY 'DUPLICATE EMPID - RECORD NOT LOADED: '
+                       I-EMPID
+               NOT INVALID KEY
+                   ADD 1 TO LOAD-COUNT
+           END-WRITE.
+       2000-READ-INPUT.
+           READ INPUT-FILE INTO INPUT-DATA
+               AT END MOVE 1 TO EOF-I.
+       END PROGRAM project2.
